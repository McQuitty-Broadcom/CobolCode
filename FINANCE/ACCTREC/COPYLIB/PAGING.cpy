@@ -0,0 +1,3 @@
+000100     02  LINE-SPACING          PIC 9      VALUE 1.                00000100
+000200     02  PAGE-SPACING          PIC 9      VALUE 1.                00000200
+000300     02  MAX-LINES-PER-PAGE    PIC 9(3)   VALUE 30.               00000300
