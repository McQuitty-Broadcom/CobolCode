@@ -0,0 +1,12 @@
+000100 01  HEADER-RECORD.                                               00000100
+000200     02  FILLER             PIC X(5)   VALUE SPACES.              00000200
+000300     02  FILLER             PIC X(91)                             00000300
+000400         VALUE 'ACCOUNTS RECEIVABLE DEMO REPORT'.                 00000400
+000500     02  FILLER             PIC X(5)   VALUE SPACES.              00000500
+000600     02  FILLER             PIC X(4)   VALUE 'PAGE'.              00000600
+000700     02  FILLER             PIC X      VALUE SPACE.               00000700
+000800     02  HEADER-PAGE-NO     PIC ZZ9.                              00000800
+000900     02  FILLER             PIC X(5)   VALUE SPACES.              00000900
+001000     02  FILLER             PIC X(9)   VALUE 'RUN DATE:'.         00001000
+001100     02  FILLER             PIC X      VALUE SPACE.               00001100
+001200     02  HEADER-RUN-DATE    PIC X(8).                             00001200
