@@ -0,0 +1,40 @@
+//ARADEMOR JOB (ACCT),'AR DEMO RESTART',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,UPSI=10000000
+//*
+//* RESTART VARIANT OF ARADEMO - RESUBMIT THIS MEMBER (IN PLACE OF
+//* ARADEMO) AFTER AN ABEND TO RESUME NEAR THE LAST CHECKPOINT
+//* INSTEAD OF REPROCESSING INPUT-FILE FROM RECORD ONE.
+//*
+//* UPSI=10000000 ON THE JOB STATEMENT TURNS ON UPSI-0, WHICH ARADEMO
+//* TESTS AS RESTART-REQUESTED TO FAST-FORWARD INPUT-FILE AND RESTORE
+//* ITS RUNNING TOTALS FROM THE RESTART FILE LEFT BY THE ABENDED RUN.
+//*
+//* THE PRINT, REJECT, EXCEPTION, AND EXTRACT DATASETS FROM THE
+//* ABENDED RUN ARE ALREADY CATALOGED, SO THIS STEP EXTENDS THEM
+//* (DISP=MOD) RATHER THAN ALLOCATING THEM AS NEW - A RESUBMIT OF
+//* THE ORIGINAL ARADEMO JCL WOULD FAIL DATASET ALLOCATION HERE.
+//*
+//STEP010  EXEC PGM=ARADEMO
+//INPUT    DD DSN=AR.PROD.ARADEMO.INPUT,DISP=SHR
+//SYSOUT   DD DSN=AR.PROD.ARADEMO.REPORT,
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//REJECT   DD DSN=AR.PROD.ARADEMO.REJECT,
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=82,BLKSIZE=0)
+//SEQEXC   DD DSN=AR.PROD.ARADEMO.SEQEXC,
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXTRACT  DD DSN=AR.PROD.ARADEMO.EXTRACT,
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RESTART  DD DSN=AR.PROD.ARADEMO.RESTART,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=77,BLKSIZE=0)
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(4,GT,STEP010)
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=AR.PROD.ARADEMO.REPORT,DISP=SHR
+//SYSUT2   DD SYSOUT=(A,ARPRT)
+//SYSPRINT DD SYSOUT=*
