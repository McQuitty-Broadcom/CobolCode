@@ -0,0 +1,34 @@
+//ARADEMO  JOB (ACCT),'AR DEMO REPORT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* FINARS01 RECEIVES ITS CONTROL TOTALS VIA THE IN-PROCESS CALL
+//* ARADEMO ALREADY MAKES AT END-OF-RUN - IT IS NOT A SEPARATE STEP.
+//*
+//STEP010  EXEC PGM=ARADEMO
+//INPUT    DD DSN=AR.PROD.ARADEMO.INPUT,DISP=SHR
+//SYSOUT   DD DSN=AR.PROD.ARADEMO.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//REJECT   DD DSN=AR.PROD.ARADEMO.REJECT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=82,BLKSIZE=0)
+//SEQEXC   DD DSN=AR.PROD.ARADEMO.SEQEXC,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXTRACT  DD DSN=AR.PROD.ARADEMO.EXTRACT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RESTART  DD DSN=AR.PROD.ARADEMO.RESTART,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=77,BLKSIZE=0)
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(4,GT,STEP010)
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=AR.PROD.ARADEMO.REPORT,DISP=SHR
+//SYSUT2   DD SYSOUT=(A,ARPRT)
+//SYSPRINT DD SYSOUT=*
