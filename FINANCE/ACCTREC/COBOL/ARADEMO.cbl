@@ -1,11 +1,19 @@
 000100 IDENTIFICATION DIVISION.                                         00000100
-000200 PROGRAM-ID. ARADEMO.                                            00000200
-000300 AUTHOR. BRAIN.                                                         
+000200 PROGRAM-ID. ARADEMO.                                             00000200
+000300 AUTHOR. BRAIN.
 000400 ENVIRONMENT DIVISION.                                            00000400
+000410 CONFIGURATION SECTION.                                           00000410
+000420 SPECIAL-NAMES.                                                   00000420
+000430     UPSI-0 ON STATUS IS RESTART-REQUESTED                        00000430
+000440            OFF STATUS IS RESTART-NOT-REQUESTED.                  00000440
 000500 INPUT-OUTPUT SECTION.                                            00000500
 000600 FILE-CONTROL.                                                    00000600
 000700     SELECT REPORT-FILE ASSIGN U-T-SYSOUT.                        00000700
 000800     SELECT INPUT-FILE ASSIGN U-T-INPUT.                          00000800
+000850     SELECT REJECT-FILE ASSIGN U-T-REJECT.                        00000850
+000860     SELECT RESTART-FILE ASSIGN U-T-RESTART.                      00000860
+000870     SELECT EXTRACT-FILE ASSIGN U-T-EXTRACT.                      00000870
+000880     SELECT SEQ-EXCEPTION-FILE ASSIGN U-T-SEQEXC.                 00000880
 000900 DATA DIVISION.                                                   00000900
 001000 FILE SECTION.                                                    00001000
 001100 FD REPORT-FILE                                                   00001100
@@ -27,6 +35,46 @@
 002700     02 INPUT-FIELD4           PIC 9(6).                          00002700
 002800     02 INPUT-FIELD5           PIC 9(6).                          00002800
 002900     02 FILLER                 PIC X(30).                         00002900
+002901   01 BATCH-CONTROL-RECORD REDEFINES INPUT-FILE-RECORD.           00002901
+002903     02 BATCH-RECORD-TYPE      PIC X(3).                          00002903
+002905         88 BATCH-HEADER-RECORD  VALUE 'BHD'.                     00002905
+002907         88 BATCH-TRAILER-RECORD VALUE 'BTR'.                     00002907
+002909     02 BATCH-EXPECTED-COUNT   PIC 9(6).                          00002909
+002911     02 BATCH-EXPECTED-TOTAL   PIC 9(13).                         00002911
+002913     02 FILLER                 PIC X(58).                         00002913
+002915 FD REJECT-FILE                                                   00002915
+002917     LABEL RECORDS ARE STANDARD                                   00002917
+002919     RECORD CONTAINS 82 CHARACTERS                                00002919
+002921     DATA RECORD IS REJECT-RECORD.                                00002921
+002923   01 REJECT-RECORD.                                              00002923
+002925     02 REJECT-DATA            PIC X(80).                         00002925
+002927     02 REJECT-REASON-CODE     PIC X(2).                          00002927
+002929 FD RESTART-FILE                                                  00002929
+002931     LABEL RECORDS ARE STANDARD                                   00002931
+002933     RECORD CONTAINS 77 CHARACTERS                                00002933
+002935     DATA RECORD IS RESTART-RECORD.                               00002935
+002937   01 RESTART-RECORD.                                             00002937
+002939     02 RESTART-FIELD1             PIC 9(8).                      00002939
+002941     02 RESTART-DETAIL-COUNT       PIC 9(8).                      00002941
+002943     02 RESTART-GRAND-TOTAL        PIC 9(13).                     00002943
+002945     02 RESTART-REJECT-COUNT       PIC 9(6).                      00002945
+002947     02 RESTART-EXCEPTION-COUNT    PIC 9(6).                      00002947
+002949     02 RESTART-PRIOR-FIELD1       PIC 9(8).                      00002949
+002951     02 RESTART-PAGE-COUNT         PIC 9(3).                      00002951
+002953     02 RESTART-BATCH-HEADER-SW    PIC X(3).                      00002953
+002955     02 RESTART-BATCH-EXP-COUNT    PIC 9(6).                      00002955
+002957     02 RESTART-BATCH-EXP-TOTAL    PIC 9(13).                     00002957
+002959     02 RESTART-LINES-WRITTEN      PIC 9(3).                      00002959
+002961 FD EXTRACT-FILE                                                  00002961
+002963     LABEL RECORDS ARE STANDARD                                   00002963
+002965     RECORD CONTAINS 80 CHARACTERS                                00002965
+002967     DATA RECORD IS EXTRACT-RECORD.                               00002967
+002969   01 EXTRACT-RECORD             PIC X(80).                       00002969
+002971 FD SEQ-EXCEPTION-FILE                                            00002971
+002973     LABEL RECORDS ARE STANDARD                                   00002973
+002975     RECORD CONTAINS 80 CHARACTERS                                00002975
+002977     DATA RECORD IS SEQ-EXCEPTION-RECORD.                         00002977
+002979   01 SEQ-EXCEPTION-RECORD        PIC X(80).                      00002979
 003000******************************************************************00003000
 003100 WORKING-STORAGE SECTION.                                         00003100
 003200 COPY HEADER1.                                                    00003200
@@ -34,8 +82,10 @@
 003400     02  INPUT-SWITCH      PIC X(3).                              00003400
 003500         88  END-OF-FILE   VALUE 'EOF'.                           00003500
 003600     02  LINES-WRITTEN     PIC 9(3).                              00003600
-003700         88  NEW-PAGE      VALUE 30.                              00003700
 003800     02  PAGE-COUNT        PIC 9(3).                              00003800
+003850     02  GRAND-TOTAL       PIC 9(13) VALUE ZERO.                  00003850
+003860     02  DETAIL-COUNT      PIC 9(8)  VALUE ZERO.                  00003860
+003870     02  RUN-DATE          PIC 9(8)  VALUE ZERO.                  00003870
 003900 COPY PAGING.                                                     00003900
 004000 01  DATA-LINE.                                                   00004000
 004100     02  FILLER                PIC X(5).                          00004100
@@ -51,16 +101,54 @@
 005100     02  FILLER                PIC X(5).                          00005100
 005200     02  OUTPUT-TOTAL          PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.           00005200
 005300     02  FILLER                PIC X(30).                         00005300
+005310 01  MESSAGE-LINE.                                                00005310
+005320     02  FILLER                PIC X(5).                          00005320
+005330     02  MESSAGE-TEXT          PIC X(127).                        00005330
+005340 01  EDIT-FIELDS.                                                 00005340
+005350     02  REJECT-SWITCH         PIC X(3) VALUE 'NO '.              00005350
+005360         88  RECORD-REJECTED   VALUE 'YES'.                       00005360
+005370     02  REJECT-REASON         PIC X(2) VALUE SPACES.             00005370
+005380     02  REJECT-COUNT          PIC 9(6) VALUE ZERO.               00005380
+005382     02  PRIOR-FIELD1          PIC 9(8) VALUE ZERO.               00005382
+005383     02  EXCEPTION-COUNT       PIC 9(6) VALUE ZERO.               00005383
+005384     02  FIRST-DETAIL-SWITCH   PIC X(3) VALUE 'NO '.              00005384
+005385         88  FIRST-DETAIL-SEEN VALUE 'YES'.                       00005385
+005386 01  CHECKPOINT-FIELDS.                                           00005386
+005387     02  CHECKPOINT-INTERVAL       PIC 9(4) VALUE 100.            00005387
+005388     02  LAST-CHECKPOINT-FIELD1    PIC 9(8) VALUE ZERO.           00005388
+005389     02  RESTART-EOF-SWITCH        PIC X(3) VALUE 'NO '.          00005389
+005390         88  END-OF-RESTART-FILE   VALUE 'YES'.                   00005390
+005391     02  CHECKPOINT-FOUND-SWITCH   PIC X(3) VALUE 'NO '.          00005391
+005392         88  CHECKPOINT-FOUND      VALUE 'YES'.                   00005392
+005393 01  BATCH-CONTROL-FIELDS.                                        00005393
+005394     02  SAVE-EXPECTED-COUNT           PIC 9(6)  VALUE ZERO.      00005394
+005395     02  SAVE-EXPECTED-TOTAL           PIC 9(13) VALUE ZERO.      00005395
+005396     02  BATCH-HEADER-SEEN-SWITCH      PIC X(3)  VALUE 'NO '.     00005396
+005397     02  BATCH-TRAILER-SEEN-SWITCH     PIC X(3)  VALUE 'NO '.     00005397
 005400******************************************************************00005400
 005500 PROCEDURE DIVISION.                                              00005500
 005600     OPEN INPUT  INPUT-FILE                                       00005600
-005700          OUTPUT REPORT-FILE.                                     00005700
+005650          OUTPUT REPORT-FILE                                      00005650
+005700          OUTPUT REJECT-FILE                                      00005700
+005705          OUTPUT SEQ-EXCEPTION-FILE                               00005705
+005710          OUTPUT EXTRACT-FILE.                                    00005710
+005720     ACCEPT RUN-DATE FROM DATE YYYYMMDD.                          00005720
+005750     PERFORM OPEN-RESTART-FILE.                                   00005750
 005800     PERFORM GET-INPUT.                                           00005800
+005850     PERFORM CHECK-BATCH-HEADER.                                  00005850
 005900     PERFORM WRITE-AND-READ                                       00005900
-006000        UNTIL END-OF-FILE.                                        00006000
-006100     CALL 'FINARS01'.                                             00006100
+006000        UNTIL END-OF-FILE OR BATCH-TRAILER-RECORD.                00006000
+006010     PERFORM CAPTURE-BATCH-TRAILER.                               00006010
+006020     PERFORM BATCH-RECONCILIATION.                                00006020
+006050     PERFORM END-OF-REPORT-TOTALS.                                00006050
+006100     CALL 'FINARS01' USING DETAIL-COUNT PAGE-COUNT                00006100
+006110         GRAND-TOTAL.                                             00006110
 006200     CLOSE INPUT-FILE                                             00006200
-006300           REPORT-FILE.                                           00006300
+006250           REPORT-FILE                                            00006250
+006280           REJECT-FILE                                            00006280
+006285           SEQ-EXCEPTION-FILE                                     00006285
+006290           EXTRACT-FILE                                           00006290
+006300           RESTART-FILE.                                          00006300
 006400     GOBACK.                                                      00006400
 006500******************************************************************00006500
 006600 GET-INPUT.                                                       00006600
@@ -68,11 +156,19 @@
 006800         MOVE 'EOF' TO INPUT-SWITCH.                              00006800
 006900******************************************************************00006900
 007000 WRITE-AND-READ.                                                  00007000
-007100     PERFORM WRITE-REPORT-LINE.                                   00007100
+007020     PERFORM VALIDATE-INPUT-RECORD.                               00007020
+007030     IF RECORD-REJECTED                                           00007030
+007035         PERFORM WRITE-REJECT-RECORD                              00007035
+007040     ELSE                                                         00007040
+007045         PERFORM SEQUENCE-CHECK-RECORD                            00007045
+007050         PERFORM ACCUMULATE-TOTALS                                00007050
+007100         PERFORM WRITE-REPORT-LINE                                00007100
+007110         PERFORM CHECKPOINT-IF-NEEDED                             00007110
+007120     END-IF.                                                      00007120
 007200     PERFORM GET-INPUT.                                           00007200
 007300******************************************************************00007300
 007400 WRITE-REPORT-LINE.                                               00007400
-007500     IF NEW-PAGE                                                  00007500
+007500     IF LINES-WRITTEN NOT < MAX-LINES-PER-PAGE                    00007500
 007600        PERFORM WRITE-HEADER                                      00007600
 007700        MOVE 2 TO LINE-SPACING.                                   00007700
 007800        MOVE LINE-SPACING TO CARRIAGE-CONTROL.                    00007800
@@ -83,6 +179,7 @@
 008300     MOVE INPUT-FIELD5 TO OUTPUT-FIELD5.                          00008300
 008400     MOVE DATA-LINE TO OUTPUT-LINE.                               00008400
 008500     WRITE OUTPUT-RECORD.                                         00008500
+008550     PERFORM WRITE-EXTRACT-RECORD.                                00008550
 008600     ADD 1 TO LINES-WRITTEN.                                      00008600
 008700     MOVE 1 TO LINE-SPACING.                                      00008700
 008800     MOVE LINE-SPACING TO CARRIAGE-CONTROL.                       00008800
@@ -91,5 +188,201 @@
 009000 WRITE-HEADER.                                                    00009000
 009100     MOVE PAGE-SPACING TO CARRIAGE-CONTROL.                       00009100
 009200     ADD 1 TO PAGE-COUNT                                          00009200
+009220     MOVE PAGE-COUNT TO HEADER-PAGE-NO.                           00009220
+009240     MOVE RUN-DATE TO HEADER-RUN-DATE.                            00009240
 009300     MOVE HEADER-RECORD TO OUTPUT-LINE.                           00009300
 009400     WRITE OUTPUT-RECORD.                                         00009400
+009450     MOVE ZERO TO LINES-WRITTEN.                                  00009450
+009500******************************************************************00009500
+009600 ACCUMULATE-TOTALS.                                               00009600
+009700     ADD INPUT-FIELD4 INPUT-FIELD5 TO GRAND-TOTAL.                00009700
+009750     ADD 1 TO DETAIL-COUNT.                                       00009750
+009800******************************************************************00009800
+009900 END-OF-REPORT-TOTALS.                                            00009900
+010000     MOVE SPACES TO DATA-LINE.                                    00010000
+010100     MOVE 'BATCH CONTROL TOTAL' TO OUTPUT-FIELD3.                 00010100
+010200     MOVE GRAND-TOTAL TO OUTPUT-TOTAL.                            00010200
+010300     MOVE DATA-LINE TO OUTPUT-LINE.                               00010300
+010400     MOVE 1 TO LINE-SPACING.                                      00010400
+010500     MOVE LINE-SPACING TO CARRIAGE-CONTROL.                       00010500
+010600     WRITE OUTPUT-RECORD.                                         00010600
+010700     ADD 1 TO LINES-WRITTEN.                                      00010700
+010750     PERFORM PRINT-REJECT-COUNT-LINE.                             00010750
+010760     PERFORM PRINT-EXCEPTION-COUNT-LINE.                          00010760
+010800******************************************************************00010800
+010900 VALIDATE-INPUT-RECORD.                                           00010900
+011000     MOVE 'NO '  TO REJECT-SWITCH.                                00011000
+011100     MOVE SPACES TO REJECT-REASON.                                00011100
+011200     IF INPUT-FIELD1 NOT NUMERIC                                  00011200
+011300         MOVE 'YES' TO REJECT-SWITCH                              00011300
+011400         MOVE '01'  TO REJECT-REASON                              00011400
+011500     ELSE                                                         00011500
+011600         IF INPUT-FIELD4 NOT NUMERIC                              00011600
+011700             MOVE 'YES' TO REJECT-SWITCH                          00011700
+011800             MOVE '04'  TO REJECT-REASON                          00011800
+011900         ELSE                                                     00011900
+012000             IF INPUT-FIELD5 NOT NUMERIC                          00012000
+012100                 MOVE 'YES' TO REJECT-SWITCH                      00012100
+012200                 MOVE '05'  TO REJECT-REASON                      00012200
+012300             END-IF                                               00012300
+012400         END-IF                                                   00012400
+012500     END-IF.                                                      00012500
+012600******************************************************************00012600
+012700 WRITE-REJECT-RECORD.                                             00012700
+012800     MOVE INPUT-FILE-RECORD  TO REJECT-DATA.                      00012800
+012900     MOVE REJECT-REASON   TO REJECT-REASON-CODE.                  00012900
+013000     WRITE REJECT-RECORD.                                         00013000
+013100     ADD 1 TO REJECT-COUNT.                                       00013100
+013200******************************************************************00013200
+013300 PRINT-REJECT-COUNT-LINE.                                         00013300
+013400     MOVE SPACES TO MESSAGE-LINE.                                 00013400
+013500     STRING 'RECORDS REJECTED: ' DELIMITED BY SIZE                00013500
+013600            REJECT-COUNT     DELIMITED BY SIZE                    00013600
+013700       INTO MESSAGE-TEXT.                                         00013700
+013800     MOVE MESSAGE-LINE TO OUTPUT-LINE.                            00013800
+013900     MOVE 1 TO LINE-SPACING.                                      00013900
+014000     MOVE LINE-SPACING TO CARRIAGE-CONTROL.                       00014000
+014100     WRITE OUTPUT-RECORD.                                         00014100
+014200     ADD 1 TO LINES-WRITTEN.                                      00014200
+014300******************************************************************00014300
+014400 OPEN-RESTART-FILE.                                               00014400
+014500     IF RESTART-REQUESTED                                         00014500
+014600         OPEN INPUT RESTART-FILE                                  00014600
+014700         PERFORM READ-LAST-CHECKPOINT                             00014700
+014800             UNTIL END-OF-RESTART-FILE                            00014800
+014900         CLOSE RESTART-FILE                                       00014900
+015000         OPEN EXTEND RESTART-FILE                                 00015000
+015100         PERFORM FAST-FORWARD-TO-CHECKPOINT                       00015100
+015200     ELSE                                                         00015200
+015300         OPEN OUTPUT RESTART-FILE                                 00015300
+015400     END-IF.                                                      00015400
+015500******************************************************************00015500
+015600 READ-LAST-CHECKPOINT.                                            00015600
+015700     READ RESTART-FILE                                            00015700
+015800         AT END                                                   00015800
+015900             MOVE 'YES' TO RESTART-EOF-SWITCH                     00015900
+016000         NOT AT END                                               00016000
+016100             MOVE RESTART-FIELD1 TO LAST-CHECKPOINT-FIELD1        00016100
+016200             MOVE RESTART-DETAIL-COUNT TO DETAIL-COUNT            00016200
+016210         MOVE RESTART-GRAND-TOTAL TO GRAND-TOTAL                  00016210
+016220         MOVE RESTART-REJECT-COUNT TO REJECT-COUNT                00016220
+016230         MOVE RESTART-EXCEPTION-COUNT TO EXCEPTION-COUNT          00016230
+016240         MOVE RESTART-PRIOR-FIELD1 TO PRIOR-FIELD1                00016240
+016250         MOVE RESTART-PAGE-COUNT TO PAGE-COUNT                    00016250
+016260         MOVE RESTART-BATCH-HEADER-SW TO                          00016260
+016270            BATCH-HEADER-SEEN-SWITCH                              00016270
+016280         MOVE RESTART-BATCH-EXP-COUNT TO                          00016280
+016290            SAVE-EXPECTED-COUNT                                   00016290
+016295         MOVE RESTART-BATCH-EXP-TOTAL TO                          00016295
+016296            SAVE-EXPECTED-TOTAL                                   00016296
+016297         MOVE 'YES' TO FIRST-DETAIL-SWITCH                        00016297
+016298         MOVE RESTART-LINES-WRITTEN TO LINES-WRITTEN              00016298
+016300             MOVE 'YES' TO CHECKPOINT-FOUND-SWITCH                00016300
+016400     END-READ.                                                    00016400
+016500******************************************************************00016500
+016600 FAST-FORWARD-TO-CHECKPOINT.                                      00016600
+016700     IF CHECKPOINT-FOUND                                          00016700
+016800         PERFORM GET-INPUT                                        00016800
+016900             UNTIL END-OF-FILE                                    00016900
+017000                OR INPUT-FIELD1 = LAST-CHECKPOINT-FIELD1          00017000
+017100     END-IF.                                                      00017100
+017200******************************************************************00017200
+017300 CHECKPOINT-IF-NEEDED.                                            00017300
+017400     IF FUNCTION MOD(DETAIL-COUNT CHECKPOINT-INTERVAL)            00017400
+017500            = ZERO                                                00017500
+017600         PERFORM WRITE-CHECKPOINT                                 00017600
+017700     END-IF.                                                      00017700
+017800******************************************************************00017800
+017900 WRITE-CHECKPOINT.                                                00017900
+018000     MOVE INPUT-FIELD1         TO RESTART-FIELD1.                 00018000
+018100     MOVE DETAIL-COUNT      TO RESTART-DETAIL-COUNT.              00018100
+018110     MOVE GRAND-TOTAL       TO RESTART-GRAND-TOTAL.               00018110
+018120     MOVE REJECT-COUNT      TO RESTART-REJECT-COUNT.              00018120
+018130     MOVE EXCEPTION-COUNT   TO RESTART-EXCEPTION-COUNT.           00018130
+018140     MOVE PRIOR-FIELD1      TO RESTART-PRIOR-FIELD1.              00018140
+018150     MOVE PAGE-COUNT           TO RESTART-PAGE-COUNT.             00018150
+018160     MOVE BATCH-HEADER-SEEN-SWITCH                                00018160
+018170                               TO RESTART-BATCH-HEADER-SW.        00018170
+018180     MOVE SAVE-EXPECTED-COUNT                                     00018180
+018190                               TO RESTART-BATCH-EXP-COUNT.        00018190
+018195     MOVE SAVE-EXPECTED-TOTAL                                     00018195
+018196                               TO RESTART-BATCH-EXP-TOTAL.        00018196
+018197     MOVE LINES-WRITTEN        TO RESTART-LINES-WRITTEN.          00018197
+018200     WRITE RESTART-RECORD.                                        00018200
+018300******************************************************************00018300
+018400 WRITE-EXTRACT-RECORD.                                            00018400
+018500     MOVE SPACES TO EXTRACT-RECORD.                               00018500
+018600     STRING FUNCTION TRIM(INPUT-FIELD1) DELIMITED BY SIZE         00018600
+018700            ','                        DELIMITED BY SIZE          00018700
+018710            '"'                        DELIMITED BY SIZE          00018710
+018800            FUNCTION TRIM(INPUT-FIELD2) DELIMITED BY SIZE         00018800
+018810            '"'                        DELIMITED BY SIZE          00018810
+018900            ','                        DELIMITED BY SIZE          00018900
+018910            '"'                        DELIMITED BY SIZE          00018910
+019000            FUNCTION TRIM(INPUT-FIELD3) DELIMITED BY SIZE         00019000
+019010            '"'                        DELIMITED BY SIZE          00019010
+019100            ','                        DELIMITED BY SIZE          00019100
+019200            FUNCTION TRIM(INPUT-FIELD4) DELIMITED BY SIZE         00019200
+019300            ','                        DELIMITED BY SIZE          00019300
+019400            FUNCTION TRIM(INPUT-FIELD5) DELIMITED BY SIZE         00019400
+019500       INTO EXTRACT-RECORD.                                       00019500
+019600     WRITE EXTRACT-RECORD.                                        00019600
+019700******************************************************************00019700
+019800 SEQUENCE-CHECK-RECORD.                                           00019800
+019810     IF FIRST-DETAIL-SEEN                                         00019810
+019900         IF INPUT-FIELD1 NOT > PRIOR-FIELD1                       00019900
+020000             PERFORM WRITE-SEQUENCE-EXCEPTION                     00020000
+020050         END-IF                                                   00020050
+020060     ELSE                                                         00020060
+020070         MOVE 'YES' TO FIRST-DETAIL-SWITCH                        00020070
+020100     END-IF.                                                      00020100
+020200     MOVE INPUT-FIELD1 TO PRIOR-FIELD1.                           00020200
+020300******************************************************************00020300
+020400 WRITE-SEQUENCE-EXCEPTION.                                        00020400
+020500     MOVE INPUT-FILE-RECORD TO SEQ-EXCEPTION-RECORD.              00020500
+020700     WRITE SEQ-EXCEPTION-RECORD.                                  00020700
+020800     ADD 1 TO EXCEPTION-COUNT.                                    00020800
+020900******************************************************************00020900
+021000 PRINT-EXCEPTION-COUNT-LINE.                                      00021000
+021100     MOVE SPACES TO MESSAGE-LINE.                                 00021100
+021200     STRING 'SEQUENCE EXCEPTIONS: ' DELIMITED BY SIZE             00021200
+021300            EXCEPTION-COUNT      DELIMITED BY SIZE                00021300
+021400       INTO MESSAGE-TEXT.                                         00021400
+021500     MOVE MESSAGE-LINE TO OUTPUT-LINE.                            00021500
+021600     MOVE 1 TO LINE-SPACING.                                      00021600
+021700     MOVE LINE-SPACING TO CARRIAGE-CONTROL.                       00021700
+021800     WRITE OUTPUT-RECORD.                                         00021800
+021900     ADD 1 TO LINES-WRITTEN.                                      00021900
+022000******************************************************************00022000
+022100 CHECK-BATCH-HEADER.                                              00022100
+022200     IF BATCH-HEADER-RECORD                                       00022200
+022300         MOVE BATCH-EXPECTED-COUNT TO SAVE-EXPECTED-COUNT         00022300
+022400         MOVE BATCH-EXPECTED-TOTAL TO SAVE-EXPECTED-TOTAL         00022400
+022500         MOVE 'YES' TO BATCH-HEADER-SEEN-SWITCH                   00022500
+022600         PERFORM GET-INPUT                                        00022600
+022700     END-IF.                                                      00022700
+022800******************************************************************00022800
+022900 CAPTURE-BATCH-TRAILER.                                           00022900
+023000     IF BATCH-TRAILER-RECORD                                      00023000
+023100         MOVE 'YES' TO BATCH-TRAILER-SEEN-SWITCH                  00023100
+023200     END-IF.                                                      00023200
+023300******************************************************************00023300
+023400 BATCH-RECONCILIATION.                                            00023400
+023500     IF BATCH-HEADER-SEEN-SWITCH = 'YES'                          00023500
+023600        AND BATCH-TRAILER-SEEN-SWITCH = 'YES'                     00023600
+023700         IF DETAIL-COUNT + REJECT-COUNT NOT = SAVE-EXPECTED-COUNT 00023700
+023800            OR GRAND-TOTAL NOT = SAVE-EXPECTED-TOTAL              00023800
+023900             PERFORM WRITE-OUT-OF-BALANCE-MESSAGE                 00023900
+024000         END-IF                                                   00024000
+024100     END-IF.                                                      00024100
+024200******************************************************************00024200
+024300 WRITE-OUT-OF-BALANCE-MESSAGE.                                    00024300
+024400     MOVE SPACES TO MESSAGE-LINE.                                 00024400
+024500     STRING 'BATCH OUT OF BALANCE - COUNT/TOTAL MISMATCH'         00024500
+024600            DELIMITED BY SIZE                                     00024600
+024700       INTO MESSAGE-TEXT.                                         00024700
+024800     MOVE MESSAGE-LINE TO OUTPUT-LINE.                            00024800
+024900     MOVE 1 TO LINE-SPACING.                                      00024900
+025000     MOVE LINE-SPACING TO CARRIAGE-CONTROL.                       00025000
+025100     WRITE OUTPUT-RECORD.                                         00025100
+025200     ADD 1 TO LINES-WRITTEN.                                      00025200
